@@ -1,7 +1,99 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Activity1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADES-IN-FILE ASSIGN TO "GRADESIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT GRADE-RPT-FILE ASSIGN TO "GRADERPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITTRL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT SIZES-IN-FILE ASSIGN TO "SIZESIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT SIZE-RPT-FILE ASSIGN TO "SIZERPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT TRANS-FILE ASSIGN TO "MENUTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "MENUCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT USAGE-RPT-FILE ASSIGN TO "USAGERPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT PRIME-RESULTS-FILE ASSIGN TO "PRIMERES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PR-NUMBER
+               FILE STATUS IS WS-PRIME-RES-STATUS.
+           SELECT OCTAL-RESULTS-FILE ASSIGN TO "OCTALRES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OR-KEY
+               FILE STATUS IS WS-OCTAL-RES-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRADES-IN-FILE.
+       01  GI-RECORD.
+           05  GI-STUDENT-NO     PIC X(10).
+           05  GI-GRADE          PIC 999.
+       FD  GRADE-RPT-FILE.
+       01  GR-LINE               PIC X(80).
+       FD  SIZES-IN-FILE.
+       01  SZ-RECORD.
+           05  SZ-BYTES          PIC 9(15).
+           05  SZ-UNIT           PIC X(2).
+       FD  SIZE-RPT-FILE.
+       01  SZ-LINE               PIC X(160).
+       FD  AUDIT-TRAIL-FILE.
+       01  AUD-LINE.
+           05  AUD-CHOICE        PIC X.
+           05  FILLER            PIC X.
+           05  AUD-INPUT         PIC X(15).
+           05  FILLER            PIC X.
+           05  AUD-RESULT        PIC X(30).
+           05  FILLER            PIC X.
+           05  AUD-TIMESTAMP     PIC X(21).
+       FD  TRANS-FILE.
+       01  TR-RECORD.
+           05  TR-CHOICE         PIC X.
+           05  TR-VALUE          PIC 9(15).
+           05  TR-UNIT           PIC X(2).
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-COUNT        PIC 9(6).
+       FD  USAGE-RPT-FILE.
+       01  USG-LINE              PIC X(80).
+       FD  PRIME-RESULTS-FILE.
+       01  PR-RECORD.
+           05  PR-NUMBER         PIC 999.
+           05  PR-RESULT         PIC X(30).
+       FD  OCTAL-RESULTS-FILE.
+       01  OR-RECORD.
+           05  OR-KEY.
+               10  OR-NUMBER     PIC 9(6).
+               10  OR-MODE       PIC X.
+           05  OR-RESULT         PIC X(30).
        WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS    PIC XX VALUE '00'.
+       01  WS-AUDIT-STATUS   PIC XX VALUE '00'.
+       01  WS-PRIME-RES-STATUS PIC XX VALUE '00'.
+       01  WS-OCTAL-RES-STATUS PIC XX VALUE '00'.
+       01  WS-TRANS-STATUS   PIC XX VALUE '00'.
+       01  WS-TRANS-MODE     PIC 9 VALUE 0.
+       01  WS-TRANS-EOF      PIC 9 VALUE 0.
+       01  WS-TRANS-VALUE    PIC 9(15) VALUE ZERO.
+       01  WS-TRANS-UNIT     PIC X(2) VALUE SPACES.
+       01  WS-TRANS-OVERFLOW PIC 9 VALUE 0.
+       01  WS-CKPT-COUNT     PIC 9(6) VALUE 0.
+       01  WS-AUDIT-INPUT    PIC X(15) VALUE SPACES.
+       01  WS-AUDIT-RESULT   PIC X(30) VALUE SPACES.
        01  WS-ANY        PIC X.
        01  WS-NEWLINE    PIC X(25) VALUE SPACES.
        01  WS-QUIT       PIC 9     VALUE 0.
@@ -11,11 +103,36 @@
            88  C         VALUE 'C', 'c'.
            88  D         VALUE 'D', 'd'.
            88  E         VALUE 'E', 'e'.
+           88  F         VALUE 'F', 'f'.
        01  WS-CONVERT.
-           05  WS-B      PIC 9(10).
-           05  WS-MB     PIC 9.9(10).  
+           05  WS-B            PIC 9(15) VALUE ZERO.
+           05  WS-KB           PIC 9(15)V9999 VALUE ZERO.
+           05  WS-MB           PIC 9(15)V9999 VALUE ZERO.
+           05  WS-GB           PIC 9(15)V9999 VALUE ZERO.
+           05  WS-TB           PIC 9(15)V9999 VALUE ZERO.
+           05  WS-CONVERT-MODE PIC X.
+       01  WS-CONVERT-DISP.
+           05  WS-KB-DISP      PIC Z(14)9.9999.
+           05  WS-MB-DISP      PIC Z(14)9.9999.
+           05  WS-GB-DISP      PIC Z(14)9.9999.
+           05  WS-TB-DISP      PIC Z(14)9.9999.
+       01  WS-SIZE-EOF         PIC 9 VALUE 0.
+       01  WS-SIZE-COUNT       PIC 9(6) VALUE 0.
+       COPY "GRDSCALE.CPY".
        01  WS-PGS.
            05  GRADE     PIC 999.
+       01  WS-PGS-MODE       PIC X.
+       01  WS-GRADE-EOF      PIC 9 VALUE 0.
+       01  WS-CLASS-COUNT    PIC 9(6) VALUE 0.
+       01  WS-CLASS-TOTAL    PIC 9(8)V99 VALUE 0.
+       01  WS-CLASS-AVERAGE  PIC 9(6)V99 VALUE 0.
+       01  WS-CLASS-AVG-DISP PIC Z(5)9.99.
+       01  WS-STUDENT-POINT  PIC 9V99 VALUE 0.
+       01  WS-STUDENT-PT-DISP PIC 9.99.
+       01  WS-GRADE-VALID    PIC 9 VALUE 1.
+       01  WS-GRADE-STATUS   PIC X(8) VALUE SPACES.
+       01  WS-CLASS-REJECTS  PIC 9(6) VALUE 0.
+       01  WS-PGS-REJECTS    PIC 9(6) VALUE 0.
        01  WS-PRIME.
            05  PRIME     PIC 999.
            05  PRIME-I   PIC 999.
@@ -23,123 +140,611 @@
            05  REM1      PIC 99.
            05  FLAG1     PIC 9 VALUE 0.
        01  WS-OCTAL.
-           05 DECIMALNUM PIC 999 VALUE ZEROES.
+           05 DECIMALNUM PIC 9(6) VALUE ZEROES.
+           05 WS-OCT-HEX-MODE PIC X.
+           05 WS-OCT-OVERFLOW PIC 9 VALUE ZERO.
+           05 WS-OCT-RAW-INPUT PIC 9(15) VALUE ZERO.
            05 EIGHT      PIC 9.
-           05 NUM        PIC 999 VALUE ZEROES.
-           05 QUO        PIC 999 VALUE ZEROES.
+           05 SIXTEEN    PIC 99.
+           05 NUM        PIC 9(6) VALUE ZEROES.
+           05 QUO        PIC 9(6) VALUE ZEROES.
            05 REM        PIC 9 VALUE ZERO.
-           05 I          PIC 9.
-           05 J          PIC 9.
+           05 HEXREM     PIC 99 VALUE ZERO.
+           05 HEX-IDX    PIC 99 VALUE ZERO.
+           05 I          PIC 99.
+           05 J          PIC 99.
        01  ARRAY.
-           05 OCTALNUM   PIC 9 OCCURS 4 TIMES.
+           05 OCTALNUM   PIC 9 OCCURS 8 TIMES VALUE ZERO.
+       01  HEX-ARRAY.
+           05 HEXNUM     PIC X OCCURS 8 TIMES VALUE SPACE.
+       01  HEX-DIGIT-TABLE            VALUE '0123456789ABCDEF'.
+           05 HEX-DIGIT  PIC X OCCURS 16 TIMES.
+       01  WS-CONV-DISP  PIC X(10) VALUE SPACES.
+       01  WS-CONV-PTR   PIC 99 VALUE 1.
+       01  WS-SUM-EOF        PIC 9 VALUE 0.
+       01  WS-SUM-A          PIC 9(6) VALUE 0.
+       01  WS-SUM-B          PIC 9(6) VALUE 0.
+       01  WS-SUM-C          PIC 9(6) VALUE 0.
+       01  WS-SUM-D          PIC 9(6) VALUE 0.
+       01  WS-SUM-INVALID    PIC 9(6) VALUE 0.
+       01  WS-SUM-BATCH-REJ  PIC 9(6) VALUE 0.
        PROCEDURE DIVISION.
        MAIN.
+           PERFORM PARA-OPEN-AUDIT.
+           PERFORM PARA-OPEN-RESULTS.
+           PERFORM PARA-INIT-TRANS.
            PERFORM PARA-MENU WITH TEST BEFORE UNTIL WS-QUIT = 1.
+           CLOSE AUDIT-TRAIL-FILE.
+           CLOSE PRIME-RESULTS-FILE.
+           CLOSE OCTAL-RESULTS-FILE.
+           IF WS-TRANS-MODE = 1
+               CLOSE TRANS-FILE
+           END-IF.
            STOP RUN.
+       PARA-OPEN-AUDIT.
+           OPEN EXTEND AUDIT-TRAIL-FILE.
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+       PARA-OPEN-RESULTS.
+           OPEN I-O PRIME-RESULTS-FILE.
+           IF WS-PRIME-RES-STATUS = '35'
+               OPEN OUTPUT PRIME-RESULTS-FILE
+               CLOSE PRIME-RESULTS-FILE
+               OPEN I-O PRIME-RESULTS-FILE
+           END-IF.
+           OPEN I-O OCTAL-RESULTS-FILE.
+           IF WS-OCTAL-RES-STATUS = '35'
+               OPEN OUTPUT OCTAL-RESULTS-FILE
+               CLOSE OCTAL-RESULTS-FILE
+               OPEN I-O OCTAL-RESULTS-FILE
+           END-IF.
+       PARA-INIT-TRANS.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-STATUS = '00'
+               MOVE 1 TO WS-TRANS-MODE
+               DISPLAY 'Transaction mode: reading MENUTRAN.DAT'
+               MOVE 0 TO WS-CKPT-COUNT
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-TRANS-STATUS = '00'
+                   READ CHECKPOINT-FILE INTO WS-CKPT-COUNT
+                   CLOSE CHECKPOINT-FILE
+                   DISPLAY 'Resuming after checkpoint ' WS-CKPT-COUNT
+               END-IF
+               PERFORM WS-CKPT-COUNT TIMES
+                   READ TRANS-FILE
+                       AT END
+                           CONTINUE
+                   END-READ
+               END-PERFORM
+           ELSE
+               MOVE 0 TO WS-TRANS-MODE
+           END-IF.
+       PARA-READ-TRANSACTION.
+           READ TRANS-FILE
+               AT END
+                   MOVE 1 TO WS-TRANS-EOF
+                   MOVE 'E' TO WS-CHOICE
+               NOT AT END
+                   MOVE 0 TO WS-TRANS-EOF
+                   MOVE TR-CHOICE TO WS-CHOICE
+                   MOVE TR-VALUE TO WS-TRANS-VALUE
+                   MOVE TR-UNIT TO WS-TRANS-UNIT
+           END-READ.
+       PARA-WRITE-CHECKPOINT.
+           ADD 1 TO WS-CKPT-COUNT.
+           MOVE WS-CKPT-COUNT TO CKPT-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       PARA-RESET-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-COUNT.
+           MOVE WS-CKPT-COUNT TO CKPT-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       PARA-PAUSE.
+           IF WS-TRANS-MODE NOT = 1
+               ACCEPT WS-ANY
+           END-IF.
        PARA-MENU.
-           DISPLAY 'MAIN MENU'.
-           DISPLAY 'A - PUP Grading System'.
-           DISPLAY 'B - Prime or Not'.
-           DISPLAY 'C - Bytes to MB Converter'.
-           DISPLAY 'D - Decimal to Octal Converter'.
-           DISPLAY 'E - Exit'.
-           DISPLAY 'Choose a letter: ' WITH NO ADVANCING.
-           ACCEPT WS-CHOICE.
-           
+           MOVE SPACES TO WS-AUDIT-INPUT.
+           MOVE SPACES TO WS-AUDIT-RESULT.
+           IF WS-TRANS-MODE = 1
+               PERFORM PARA-READ-TRANSACTION
+           ELSE
+               DISPLAY 'MAIN MENU'
+               DISPLAY 'A - PUP Grading System'
+               DISPLAY 'B - Prime or Not'
+               DISPLAY 'C - Bytes to MB Converter'
+               DISPLAY 'D - Decimal to Octal Converter'
+               DISPLAY 'F - Daily Usage Summary Report'
+               DISPLAY 'E - Exit'
+               DISPLAY 'Choose a letter: ' WITH NO ADVANCING
+               ACCEPT WS-CHOICE
+           END-IF.
            IF A
                PERFORM PARA-PGS
            ELSE IF B
                PERFORM PARA-PRIME1
-           ELSE IF C 
+           ELSE IF C
                PERFORM PARA-CONVERT
            ELSE IF D
                PERFORM PARA-OCTAL
-           ELSE IF E 
+           ELSE IF F
+               PERFORM PARA-USAGE-SUMMARY
+           ELSE IF E
                ADD 1 TO WS-QUIT
+               MOVE 'PROGRAM EXIT' TO WS-AUDIT-RESULT
            ELSE
                DISPLAY 'INVALID INPUT'
+               MOVE 'INVALID MENU CHOICE' TO WS-AUDIT-RESULT
+           END-IF.
+           PERFORM PARA-WRITE-AUDIT.
+           IF WS-TRANS-MODE = 1 AND WS-TRANS-EOF NOT = 1
+               PERFORM PARA-WRITE-CHECKPOINT
+           ELSE IF WS-TRANS-MODE = 1 AND WS-TRANS-EOF = 1
+               PERFORM PARA-RESET-CHECKPOINT
            END-IF.
-           
+
+       PARA-WRITE-AUDIT.
+           MOVE SPACES TO AUD-LINE.
+           MOVE WS-CHOICE TO AUD-CHOICE.
+           MOVE WS-AUDIT-INPUT TO AUD-INPUT.
+           MOVE WS-AUDIT-RESULT TO AUD-RESULT.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           WRITE AUD-LINE.
+
        PARA-PGS.
-           DISPLAY "Enter grade in percentage:" WITH NO ADVANCING.
-           ACCEPT GRADE.
-           IF GRADE IS EQUAL TO 75
-               DISPLAY "Point grade is 3.00"
-           ELSE IF GRADE > 64 AND GRADE < 75
-               DISPLAY "Point grade is 5.00"
-           ELSE IF GRADE > 75 AND GRADE < 79
-               DISPLAY "Point grade is 2.75"
-           ELSE IF GRADE > 78 AND GRADE < 82
-               DISPLAY "Point grade is 2.50"
-           ELSE IF GRADE > 81 AND GRADE < 85
-               DISPLAY "Point grade is 2.25"
-           ELSE IF GRADE > 84 AND GRADE < 88
-               DISPLAY "Point grade is 2.00"
-           ELSE IF GRADE > 87 AND GRADE < 91
-               DISPLAY "Point grade is 1.75"
-           ELSE IF GRADE > 90 AND GRADE < 94
-               DISPLAY "Point grade is 1.50"
-           ELSE IF GRADE > 93 AND GRADE < 97
-               DISPLAY "Point grade is 1.25"
-           ELSE IF GRADE > 96 AND GRADE < 101
-               DISPLAY "Point grade is 1.00"
-           ELSE
-               DISPLAY "Invalid Input"
-           END-IF.
-           ACCEPT WS-ANY.
+           IF WS-TRANS-MODE = 1
+               MOVE 'I' TO WS-PGS-MODE
+           ELSE
+               DISPLAY 'I - Interactive Grading' WITH NO ADVANCING
+               DISPLAY '   B - Batch Grading File'
+               DISPLAY 'Choose a letter: ' WITH NO ADVANCING
+               ACCEPT WS-PGS-MODE
+           END-IF.
+           IF WS-PGS-MODE = 'B' OR WS-PGS-MODE = 'b'
+               PERFORM PARA-PGS-BATCH
+           ELSE
+               PERFORM PARA-PGS-INTERACTIVE
+           END-IF.
+
+       PARA-PGS-INTERACTIVE.
+           MOVE 0 TO WS-TRANS-OVERFLOW.
+           IF WS-TRANS-MODE = 1
+               IF WS-TRANS-VALUE > 999
+                   MOVE 1 TO WS-TRANS-OVERFLOW
+               ELSE
+                   MOVE WS-TRANS-VALUE TO GRADE
+               END-IF
+           ELSE
+               DISPLAY "Enter grade in percentage:" WITH NO ADVANCING
+               ACCEPT GRADE
+           END-IF.
+           IF WS-TRANS-OVERFLOW = 1
+               MOVE WS-TRANS-VALUE TO WS-AUDIT-INPUT
+               ADD 1 TO WS-PGS-REJECTS
+               DISPLAY "Invalid Input - grade too large (rejected "
+                   WS-PGS-REJECTS ")"
+               MOVE 'GRADE VALUE TOO LARGE' TO WS-AUDIT-RESULT
+           ELSE
+               MOVE GRADE TO WS-AUDIT-INPUT
+               PERFORM PARA-GRADE-LOOKUP
+               IF WS-GRADE-VALID = 1
+                   MOVE WS-STUDENT-POINT TO WS-STUDENT-PT-DISP
+                   DISPLAY "Point grade is " WS-STUDENT-PT-DISP
+                   STRING 'POINT GRADE ' WS-STUDENT-PT-DISP
+                       DELIMITED BY SIZE INTO WS-AUDIT-RESULT
+               ELSE
+                   ADD 1 TO WS-PGS-REJECTS
+                   DISPLAY "Invalid Input - entry rejected (rejected "
+                       "this session: " WS-PGS-REJECTS ")"
+                   MOVE 'INVALID GRADE' TO WS-AUDIT-RESULT
+               END-IF
+           END-IF.
+           PERFORM PARA-PAUSE.
+           DISPLAY WS-NEWLINE.
+           DISPLAY WS-NEWLINE.
+
+       PARA-PGS-BATCH.
+           MOVE 0 TO WS-GRADE-EOF.
+           MOVE 0 TO WS-CLASS-COUNT.
+           MOVE 0 TO WS-CLASS-TOTAL.
+           MOVE 0 TO WS-CLASS-REJECTS.
+           MOVE 'BATCH FILE' TO WS-AUDIT-INPUT.
+           OPEN INPUT GRADES-IN-FILE.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open GRADESIN.DAT status '
+                   WS-FILE-STATUS
+               MOVE 'GRADESIN.DAT NOT FOUND' TO WS-AUDIT-RESULT
+           ELSE
+               OPEN OUTPUT GRADE-RPT-FILE
+               MOVE 'PUP GRADING SYSTEM - CLASS GRADE REPORT' TO GR-LINE
+               WRITE GR-LINE
+               MOVE SPACES TO GR-LINE
+               WRITE GR-LINE
+               PERFORM UNTIL WS-GRADE-EOF = 1
+                   READ GRADES-IN-FILE
+                       AT END
+                           MOVE 1 TO WS-GRADE-EOF
+                       NOT AT END
+                           PERFORM PARA-PGS-BATCH-ONE
+                   END-READ
+               END-PERFORM
+               PERFORM PARA-PGS-BATCH-TRAILER
+               CLOSE GRADES-IN-FILE
+               CLOSE GRADE-RPT-FILE
+               DISPLAY 'Batch grading complete, see GRADERPT.DAT'
+               STRING 'GRADED ' WS-CLASS-COUNT ' REJECTED '
+                   WS-CLASS-REJECTS
+                   DELIMITED BY SIZE INTO WS-AUDIT-RESULT
+           END-IF.
+           PERFORM PARA-PAUSE.
            DISPLAY WS-NEWLINE.
            DISPLAY WS-NEWLINE.
-           
+
+       PARA-PGS-BATCH-ONE.
+           MOVE GI-GRADE TO GRADE.
+           PERFORM PARA-GRADE-LOOKUP.
+           IF WS-GRADE-VALID = 1
+               MOVE 'OK' TO WS-GRADE-STATUS
+               ADD 1 TO WS-CLASS-COUNT
+               ADD WS-STUDENT-POINT TO WS-CLASS-TOTAL
+           ELSE
+               MOVE 'REJECTED' TO WS-GRADE-STATUS
+               ADD 1 TO WS-CLASS-REJECTS
+           END-IF.
+           MOVE WS-STUDENT-POINT TO WS-STUDENT-PT-DISP.
+           STRING 'STUDENT: ' GI-STUDENT-NO
+                  '  GRADE: ' GI-GRADE
+                  '  POINT: ' WS-STUDENT-PT-DISP
+                  '  STATUS: ' WS-GRADE-STATUS
+                  DELIMITED BY SIZE INTO GR-LINE.
+           WRITE GR-LINE.
+
+       PARA-PGS-BATCH-TRAILER.
+           MOVE SPACES TO GR-LINE.
+           WRITE GR-LINE.
+           IF WS-CLASS-COUNT > 0
+               COMPUTE WS-CLASS-AVERAGE =
+                   WS-CLASS-TOTAL / WS-CLASS-COUNT
+           ELSE
+               MOVE 0 TO WS-CLASS-AVERAGE
+           END-IF.
+           MOVE WS-CLASS-AVERAGE TO WS-CLASS-AVG-DISP.
+           STRING 'STUDENTS GRADED: ' WS-CLASS-COUNT
+                  '   REJECTED: ' WS-CLASS-REJECTS
+                  '   CLASS AVERAGE POINT: ' WS-CLASS-AVG-DISP
+                  DELIMITED BY SIZE INTO GR-LINE.
+           WRITE GR-LINE.
+
+       PARA-GRADE-LOOKUP.
+           MOVE 0 TO WS-GRADE-VALID.
+           MOVE 0 TO WS-STUDENT-POINT.
+           SET GS-IDX TO 1.
+           SEARCH WS-GRADE-SCALE-ENTRY
+               AT END
+                   MOVE 0 TO WS-GRADE-VALID
+               WHEN GRADE >= GS-LOW(GS-IDX) AND GRADE <= GS-HIGH(GS-IDX)
+                   MOVE GS-POINT(GS-IDX) TO WS-STUDENT-POINT
+                   MOVE 1 TO WS-GRADE-VALID
+           END-SEARCH.
+
        PARA-PRIME1.
-           DISPLAY 'Enter a number: ' WITH NO ADVANCING.
-           ACCEPT PRIME.
-           PERFORM VARYING PRIME-I FROM 2 BY 1 UNTIL PRIME-I = PRIME
-           DIVIDE PRIME BY PRIME-I GIVING RES1 REMAINDER REM1
-           IF REM1 = 0 THEN MOVE 1 TO FLAG1
-           END-PERFORM.
-           IF PRIME = 0 
-               DISPLAY PRIME " is neither prime nor composite number"
+           MOVE 0 TO WS-TRANS-OVERFLOW.
+           IF WS-TRANS-MODE = 1
+               IF WS-TRANS-VALUE > 999
+                   MOVE 1 TO WS-TRANS-OVERFLOW
+               ELSE
+                   MOVE WS-TRANS-VALUE TO PRIME
+               END-IF
+           ELSE
+               DISPLAY 'Enter a number: ' WITH NO ADVANCING
+               ACCEPT PRIME
+           END-IF.
+           IF WS-TRANS-OVERFLOW = 1
+               MOVE WS-TRANS-VALUE TO WS-AUDIT-INPUT
+               DISPLAY WS-TRANS-VALUE
+                   " exceeds 3-digit limit - skipped"
+               MOVE 'INPUT VALUE TOO LARGE' TO WS-AUDIT-RESULT
            ELSE
-               IF FLAG1 = 0 THEN DISPLAY PRIME " is a prime number"
-               ELSE DISPLAY PRIME " is not a prime number"
+               MOVE PRIME TO WS-AUDIT-INPUT
+               PERFORM VARYING PRIME-I FROM 2 BY 1 UNTIL PRIME-I = PRIME
+               DIVIDE PRIME BY PRIME-I GIVING RES1 REMAINDER REM1
+               IF REM1 = 0 THEN MOVE 1 TO FLAG1
+               END-PERFORM
+               IF PRIME = 0
+                   DISPLAY PRIME " is neither prime nor composite"
+                   MOVE 'NEITHER PRIME NOR COMPOSITE' TO WS-AUDIT-RESULT
+               ELSE
+                   IF FLAG1 = 0
+                       DISPLAY PRIME " is a prime number"
+                       MOVE 'PRIME' TO WS-AUDIT-RESULT
+                   ELSE
+                       DISPLAY PRIME " is not a prime number"
+                       MOVE 'NOT PRIME' TO WS-AUDIT-RESULT
+                   END-IF
+               END-IF
+               MOVE ZERO TO FLAG1
+               PERFORM PARA-SAVE-PRIME-RESULT
            END-IF.
-           MOVE ZERO TO FLAG1.  
-           ACCEPT WS-ANY.
+           PERFORM PARA-PAUSE.
            DISPLAY WS-NEWLINE.
            DISPLAY WS-NEWLINE.
+
+       PARA-SAVE-PRIME-RESULT.
+           MOVE PRIME TO PR-NUMBER.
+           MOVE WS-AUDIT-RESULT TO PR-RESULT.
+           WRITE PR-RECORD
+               INVALID KEY
+                   REWRITE PR-RECORD
+           END-WRITE.
+
        PARA-CONVERT.
-           DISPLAY 'Enter byte/s:' WITH NO ADVANCING.
-           ACCEPT WS-B.
-           COMPUTE WS-MB = WS-B * 0.000000954.
-           DISPLAY WS-B ' is equivalent to ' WS-MB ' MB'.
-           ACCEPT WS-ANY.
+           IF WS-TRANS-MODE = 1
+               MOVE 'I' TO WS-CONVERT-MODE
+           ELSE
+               DISPLAY 'I - Interactive Conversion' WITH NO ADVANCING
+               DISPLAY '   F - File-Driven Conversion Report'
+               DISPLAY 'Choose a letter: ' WITH NO ADVANCING
+               ACCEPT WS-CONVERT-MODE
+           END-IF.
+           IF WS-CONVERT-MODE = 'F' OR WS-CONVERT-MODE = 'f'
+               PERFORM PARA-CONVERT-BATCH
+           ELSE
+               PERFORM PARA-CONVERT-INTERACTIVE
+           END-IF.
+
+       PARA-CONVERT-INTERACTIVE.
+           IF WS-TRANS-MODE = 1
+               MOVE WS-TRANS-VALUE TO WS-B
+           ELSE
+               DISPLAY 'Enter byte/s:' WITH NO ADVANCING
+               ACCEPT WS-B
+           END-IF.
+           MOVE WS-B TO WS-AUDIT-INPUT.
+           PERFORM PARA-CONVERT-COMPUTE.
+           DISPLAY WS-B ' bytes = ' WS-KB-DISP ' KB  '
+               WS-MB-DISP ' MB  ' WS-GB-DISP ' GB  '
+               WS-TB-DISP ' TB'.
+           STRING WS-MB-DISP ' MB' DELIMITED BY SIZE
+               INTO WS-AUDIT-RESULT.
+           PERFORM PARA-PAUSE.
            DISPLAY WS-NEWLINE.
            DISPLAY WS-NEWLINE.
+
+       PARA-CONVERT-COMPUTE.
+           COMPUTE WS-KB = WS-B / 1024.
+           COMPUTE WS-MB = WS-B / 1048576.
+           COMPUTE WS-GB = WS-B / 1073741824.
+           COMPUTE WS-TB = WS-B / 1099511627776.
+           MOVE WS-KB TO WS-KB-DISP.
+           MOVE WS-MB TO WS-MB-DISP.
+           MOVE WS-GB TO WS-GB-DISP.
+           MOVE WS-TB TO WS-TB-DISP.
+
+       PARA-CONVERT-BATCH.
+           MOVE 0 TO WS-SIZE-EOF.
+           MOVE 0 TO WS-SIZE-COUNT.
+           MOVE 'BATCH FILE' TO WS-AUDIT-INPUT.
+           OPEN INPUT SIZES-IN-FILE.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open SIZESIN.DAT status '
+                   WS-FILE-STATUS
+               MOVE 'SIZESIN.DAT NOT FOUND' TO WS-AUDIT-RESULT
+           ELSE
+               OPEN OUTPUT SIZE-RPT-FILE
+               MOVE 'STORAGE CONVERSION REPORT' TO SZ-LINE
+               WRITE SZ-LINE
+               MOVE SPACES TO SZ-LINE
+               WRITE SZ-LINE
+               PERFORM UNTIL WS-SIZE-EOF = 1
+                   READ SIZES-IN-FILE
+                       AT END
+                           MOVE 1 TO WS-SIZE-EOF
+                       NOT AT END
+                           PERFORM PARA-CONVERT-BATCH-ONE
+                   END-READ
+               END-PERFORM
+               CLOSE SIZES-IN-FILE
+               CLOSE SIZE-RPT-FILE
+               DISPLAY 'Conversion complete, see SIZERPT.DAT'
+               STRING 'CONVERTED ' WS-SIZE-COUNT ' RECORDS'
+                   DELIMITED BY SIZE INTO WS-AUDIT-RESULT
+           END-IF.
+           PERFORM PARA-PAUSE.
+           DISPLAY WS-NEWLINE.
+           DISPLAY WS-NEWLINE.
+
+       PARA-CONVERT-BATCH-ONE.
+           MOVE SZ-BYTES TO WS-B.
+           PERFORM PARA-CONVERT-COMPUTE.
+           STRING 'BYTES: ' SZ-BYTES
+                  '  TARGET: ' SZ-UNIT
+                  '  KB: ' WS-KB-DISP
+                  '  MB: ' WS-MB-DISP
+                  '  GB: ' WS-GB-DISP
+                  '  TB: ' WS-TB-DISP
+                  DELIMITED BY SIZE INTO SZ-LINE.
+           WRITE SZ-LINE.
+           ADD 1 TO WS-SIZE-COUNT.
        PARA-OCTAL.
-           DISPLAY "Enter a Decimal Number: " WITH NO ADVANCING.
-           ACCEPT DECIMALNUM.
-          
+           MOVE 0 TO WS-OCT-OVERFLOW.
+           IF WS-TRANS-MODE = 1
+               MOVE WS-TRANS-UNIT(1:1) TO WS-OCT-HEX-MODE
+               MOVE WS-TRANS-VALUE TO WS-OCT-RAW-INPUT
+           ELSE
+               DISPLAY 'O - Decimal to Octal' WITH NO ADVANCING
+               DISPLAY '   H - Decimal to Hexadecimal'
+               DISPLAY 'Choose a letter: ' WITH NO ADVANCING
+               ACCEPT WS-OCT-HEX-MODE
+               DISPLAY "Enter a Decimal Number: " WITH NO ADVANCING
+               ACCEPT WS-OCT-RAW-INPUT
+           END-IF.
+           IF WS-OCT-RAW-INPUT > 999999
+               MOVE 1 TO WS-OCT-OVERFLOW
+           ELSE
+               MOVE WS-OCT-RAW-INPUT TO DECIMALNUM
+           END-IF.
+           IF WS-OCT-OVERFLOW = 1
+               MOVE WS-OCT-RAW-INPUT TO WS-AUDIT-INPUT
+               DISPLAY 'Decimal value ' WS-OCT-RAW-INPUT
+                   ' exceeds 6-digit limit - skipped'
+               MOVE 'DECIMAL VALUE TOO LARGE' TO WS-AUDIT-RESULT
+           ELSE
+               MOVE DECIMALNUM TO WS-AUDIT-INPUT
+               IF WS-OCT-HEX-MODE = 'H' OR WS-OCT-HEX-MODE = 'h'
+                   PERFORM PARA-HEX-CONVERT
+               ELSE
+                   PERFORM PARA-OCTAL-CONVERT
+               END-IF
+               PERFORM PARA-SAVE-OCTAL-RESULT
+           END-IF.
+           PERFORM PARA-PAUSE.
+           DISPLAY WS-NEWLINE.
+           DISPLAY WS-NEWLINE.
+
+       PARA-SAVE-OCTAL-RESULT.
+           MOVE DECIMALNUM TO OR-NUMBER.
+           IF WS-OCT-HEX-MODE = 'H' OR WS-OCT-HEX-MODE = 'h'
+               MOVE 'H' TO OR-MODE
+           ELSE
+               MOVE 'O' TO OR-MODE
+           END-IF.
+           MOVE WS-AUDIT-RESULT TO OR-RESULT.
+           WRITE OR-RECORD
+               INVALID KEY
+                   REWRITE OR-RECORD
+           END-WRITE.
+
+       PARA-OCTAL-CONVERT.
+           MOVE ZEROES TO ARRAY.
            COMPUTE NUM = DECIMALNUM.
            MOVE 1 TO I.
            MOVE 8 TO EIGHT.
            PERFORM UNTIL NUM < EIGHT
                DIVIDE EIGHT INTO NUM GIVING QUO REMAINDER REM
-               COMPUTE OCTALNUM(I) = REM
-               COMPUTE I = I + 1
-               COMPUTE NUM = QUO
+               MOVE REM TO OCTALNUM(I)
+               ADD 1 TO I
+               MOVE QUO TO NUM
+           END-PERFORM.
+           MOVE NUM TO OCTALNUM(I).
+           MOVE SPACES TO WS-CONV-DISP.
+           MOVE 1 TO WS-CONV-PTR.
+           PERFORM VARYING J FROM I BY -1 UNTIL J < 1
+               STRING OCTALNUM(J) DELIMITED BY SIZE
+                   INTO WS-CONV-DISP WITH POINTER WS-CONV-PTR
+           END-PERFORM.
+           DISPLAY "Equivalent in Octal Number: " WS-CONV-DISP.
+           STRING 'OCTAL ' WS-CONV-DISP DELIMITED BY SIZE
+               INTO WS-AUDIT-RESULT.
+
+       PARA-HEX-CONVERT.
+           MOVE SPACES TO HEX-ARRAY.
+           COMPUTE NUM = DECIMALNUM.
+           MOVE 1 TO I.
+           MOVE 16 TO SIXTEEN.
+           PERFORM UNTIL NUM < SIXTEEN
+               DIVIDE SIXTEEN INTO NUM GIVING QUO REMAINDER HEXREM
+               COMPUTE HEX-IDX = HEXREM + 1
+               MOVE HEX-DIGIT(HEX-IDX) TO HEXNUM(I)
+               ADD 1 TO I
+               MOVE QUO TO NUM
            END-PERFORM.
-           IF NUM < EIGHT THEN
-               COMPUTE OCTALNUM(I) = NUM   
-           END-IF.
-           DISPLAY "Equivalent in Octal Number: " WITH NO ADVANCING.
-           DISPLAY OCTALNUM(4) WITH NO ADVANCING.                    
-           DISPLAY OCTALNUM(3) WITH NO ADVANCING.
-           DISPLAY OCTALNUM(2) WITH NO ADVANCING.
-           DISPLAY OCTALNUM(1) WITH NO ADVANCING.
-           ACCEPT WS-ANY.
-           MOVE ZERO TO OCTALNUM(1).
-           MOVE ZERO TO OCTALNUM(2).
-           MOVE ZERO TO OCTALNUM(3).
-           MOVE ZERO TO OCTALNUM(4).
+           COMPUTE HEX-IDX = NUM + 1.
+           MOVE HEX-DIGIT(HEX-IDX) TO HEXNUM(I).
+           MOVE SPACES TO WS-CONV-DISP.
+           MOVE 1 TO WS-CONV-PTR.
+           PERFORM VARYING J FROM I BY -1 UNTIL J < 1
+               STRING HEXNUM(J) DELIMITED BY SIZE
+                   INTO WS-CONV-DISP WITH POINTER WS-CONV-PTR
+           END-PERFORM.
+           DISPLAY "Equivalent in Hexadecimal Number: " WS-CONV-DISP.
+           STRING 'HEX ' WS-CONV-DISP DELIMITED BY SIZE
+               INTO WS-AUDIT-RESULT.
+
+       PARA-USAGE-SUMMARY.
+           MOVE 0 TO WS-SUM-EOF.
+           MOVE 0 TO WS-SUM-A.
+           MOVE 0 TO WS-SUM-B.
+           MOVE 0 TO WS-SUM-C.
+           MOVE 0 TO WS-SUM-D.
+           MOVE 0 TO WS-SUM-INVALID.
+           MOVE 'USAGE SUMMARY' TO WS-AUDIT-INPUT.
+           CLOSE AUDIT-TRAIL-FILE.
+           OPEN INPUT AUDIT-TRAIL-FILE.
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'Unable to read AUDITTRL.DAT status '
+                   WS-AUDIT-STATUS
+               MOVE 'AUDITTRL.DAT NOT FOUND' TO WS-AUDIT-RESULT
+           ELSE
+               PERFORM UNTIL WS-SUM-EOF = 1
+                   READ AUDIT-TRAIL-FILE
+                       AT END
+                           MOVE 1 TO WS-SUM-EOF
+                       NOT AT END
+                           PERFORM PARA-USAGE-TALLY-ONE
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-TRAIL-FILE
+               PERFORM PARA-USAGE-WRITE-REPORT
+               DISPLAY 'Usage summary complete, see USAGERPT.DAT'
+               MOVE 'USAGE SUMMARY GENERATED' TO WS-AUDIT-RESULT
+           END-IF.
+           PERFORM PARA-OPEN-AUDIT.
+           PERFORM PARA-PAUSE.
+           DISPLAY WS-NEWLINE.
            DISPLAY WS-NEWLINE.
-           DISPLAY WS-NEWLINE.
\ No newline at end of file
+
+       PARA-USAGE-TALLY-ONE.
+           EVALUATE AUD-CHOICE
+               WHEN 'A' WHEN 'a'
+                   ADD 1 TO WS-SUM-A
+               WHEN 'B' WHEN 'b'
+                   ADD 1 TO WS-SUM-B
+               WHEN 'C' WHEN 'c'
+                   ADD 1 TO WS-SUM-C
+               WHEN 'D' WHEN 'd'
+                   ADD 1 TO WS-SUM-D
+           END-EVALUATE.
+           IF AUD-RESULT(1:7) = 'INVALID'
+               ADD 1 TO WS-SUM-INVALID
+           ELSE IF AUD-RESULT(1:7) = 'GRADED '
+               MOVE AUD-RESULT(24:6) TO WS-SUM-BATCH-REJ
+               ADD WS-SUM-BATCH-REJ TO WS-SUM-INVALID
+           ELSE IF AUD-RESULT(1:12) = 'GRADE VALUE '
+               ADD 1 TO WS-SUM-INVALID
+           ELSE IF AUD-RESULT(1:12) = 'INPUT VALUE '
+               ADD 1 TO WS-SUM-INVALID
+           ELSE IF AUD-RESULT(1:14) = 'DECIMAL VALUE '
+               ADD 1 TO WS-SUM-INVALID
+           END-IF.
+
+       PARA-USAGE-WRITE-REPORT.
+           OPEN OUTPUT USAGE-RPT-FILE.
+           MOVE 'DAILY USAGE SUMMARY REPORT' TO USG-LINE.
+           WRITE USG-LINE.
+           MOVE SPACES TO USG-LINE.
+           WRITE USG-LINE.
+           MOVE SPACES TO USG-LINE.
+           STRING 'GRADING LOOKUPS RUN: ' WS-SUM-A
+               DELIMITED BY SIZE INTO USG-LINE.
+           WRITE USG-LINE.
+           MOVE SPACES TO USG-LINE.
+           STRING 'PRIME CHECKS RUN: ' WS-SUM-B
+               DELIMITED BY SIZE INTO USG-LINE.
+           WRITE USG-LINE.
+           MOVE SPACES TO USG-LINE.
+           STRING 'STORAGE CONVERSIONS RUN: ' WS-SUM-C
+               DELIMITED BY SIZE INTO USG-LINE.
+           WRITE USG-LINE.
+           MOVE SPACES TO USG-LINE.
+           STRING 'OCTAL/HEX CONVERSIONS RUN: ' WS-SUM-D
+               DELIMITED BY SIZE INTO USG-LINE.
+           WRITE USG-LINE.
+           MOVE SPACES TO USG-LINE.
+           STRING 'REJECTED/INVALID ENTRIES: ' WS-SUM-INVALID
+               DELIMITED BY SIZE INTO USG-LINE.
+           WRITE USG-LINE.
+           CLOSE USAGE-RPT-FILE.
