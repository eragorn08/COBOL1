@@ -1,26 +1,76 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. prime.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMBERS-IN ASSIGN TO "NUMBERSIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT NUMBERS-OUT ASSIGN TO "NUMBERSOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  NUMBERS-IN.
+       01  NI-NUMBER     PIC 999.
+       FD  NUMBERS-OUT.
+       01  NO-LINE       PIC X(40).
        WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS    PIC XX VALUE '00'.
        01  PRIME     PIC 999.
        01  I         PIC 999.
        01  RES1      PIC 99.
        01  REM1      PIC 99.
        01  FLAG1     PIC 9 VALUE 0.
-       
+       01  WS-EOF    PIC 9 VALUE 0.
+       01  WS-PRIME-COUNT PIC 9(6) VALUE 0.
+
        PROCEDURE DIVISION.
        PRIME1.
-           DISPLAY 'ENTER A NUMBER: '
-           ACCEPT PRIME.
+           OPEN INPUT NUMBERS-IN.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open NUMBERSIN.DAT status '
+                   WS-FILE-STATUS
+           ELSE
+               OPEN OUTPUT NUMBERS-OUT
+               PERFORM UNTIL WS-EOF = 1
+                   READ NUMBERS-IN
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           PERFORM PRIME1-CLASSIFY-ONE
+                   END-READ
+               END-PERFORM
+               MOVE SPACES TO NO-LINE
+               WRITE NO-LINE
+               STRING 'PRIMES FOUND: ' WS-PRIME-COUNT
+                   DELIMITED BY SIZE INTO NO-LINE
+               WRITE NO-LINE
+               CLOSE NUMBERS-IN
+               CLOSE NUMBERS-OUT
+           END-IF.
+           STOP RUN.
+
+       PRIME1-CLASSIFY-ONE.
+           MOVE NI-NUMBER TO PRIME.
+           MOVE ZERO TO FLAG1.
            PERFORM VARYING I FROM 2 BY 1 UNTIL I = PRIME
-           DIVIDE PRIME BY I GIVING RES1 REMAINDER REM1
-           IF REM1 = 0 THEN MOVE 1 TO FLAG1
+               DIVIDE PRIME BY I GIVING RES1 REMAINDER REM1
+               IF REM1 = 0 THEN MOVE 1 TO FLAG1
            END-PERFORM.
-           IF PRIME = 0 
-               DISPLAY PRIME " IS NEITHER PRIME NOR COMPOSITE."
+           IF PRIME = 0
+               MOVE SPACES TO NO-LINE
+               STRING PRIME " IS NEITHER PRIME NOR COMPOSITE."
+                   DELIMITED BY SIZE INTO NO-LINE
            ELSE
-               IF FLAG1 = 0 THEN DISPLAY PRIME " IS PRIME"
-               ELSE THEN DISPLAY PRIME " IS NOT A PRIME"
+               IF FLAG1 = 0
+                   MOVE SPACES TO NO-LINE
+                   STRING PRIME " IS PRIME"
+                       DELIMITED BY SIZE INTO NO-LINE
+                   ADD 1 TO WS-PRIME-COUNT
+               ELSE
+                   MOVE SPACES TO NO-LINE
+                   STRING PRIME " IS NOT A PRIME"
+                       DELIMITED BY SIZE INTO NO-LINE
            END-IF.
-           STOP RUN.
+           WRITE NO-LINE.
