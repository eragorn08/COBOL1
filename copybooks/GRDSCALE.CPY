@@ -0,0 +1,21 @@
+      *> Registrar's percentage-to-point grading scale.
+      *> Table-driven so the scale can be revised by changing the
+      *> FILLER values below instead of touching PARA-PGS logic.
+      *> Ranges must stay contiguous and ascending for SEARCH to work.
+       01  WS-GRADE-SCALE-DATA.
+           05  FILLER PIC X(9) VALUE '065074500'.
+           05  FILLER PIC X(9) VALUE '075075300'.
+           05  FILLER PIC X(9) VALUE '076078275'.
+           05  FILLER PIC X(9) VALUE '079081250'.
+           05  FILLER PIC X(9) VALUE '082084225'.
+           05  FILLER PIC X(9) VALUE '085087200'.
+           05  FILLER PIC X(9) VALUE '088090175'.
+           05  FILLER PIC X(9) VALUE '091093150'.
+           05  FILLER PIC X(9) VALUE '094096125'.
+           05  FILLER PIC X(9) VALUE '097100100'.
+       01  WS-GRADE-SCALE REDEFINES WS-GRADE-SCALE-DATA.
+           05  WS-GRADE-SCALE-ENTRY OCCURS 10 TIMES
+                   INDEXED BY GS-IDX.
+               10  GS-LOW    PIC 999.
+               10  GS-HIGH   PIC 999.
+               10  GS-POINT  PIC 9V99.
